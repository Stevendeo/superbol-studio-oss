@@ -1,81 +1,1247 @@
-﻿       IDENTIFICATION DIVISION.
-       
-       PROGRAM-ID. TSQL006B. 
-       
-       
-       ENVIRONMENT DIVISION. 
-       
-       CONFIGURATION SECTION. 
-       SOURCE-COMPUTER. IBM-AT. 
-       OBJECT-COMPUTER. IBM-AT. 
-       
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
-       
-       DATA DIVISION.  
-       
-       FILE SECTION.  
-       
-       WORKING-STORAGE SECTION. 
-       
-           01 DATASRC PIC X(64).
-           01 DBUSR  PIC X(64).
-
-           01  S-SQLCOMMAND.
-               03 S-SQLCOMMAND-LEN    PIC S9(8) COMP-5.
-               03 S-SQLCOMMAND-ARR    PIC X(250).
-
-       EXEC SQL 
-            INCLUDE SQLCA 
-       END-EXEC. 
-         
-       PROCEDURE DIVISION. 
- 
-       000-CONNECT.
-
-           DISPLAY "DATASRC" UPON ENVIRONMENT-NAME.
-           ACCEPT DATASRC FROM ENVIRONMENT-VALUE.
-           DISPLAY "DATASRC_USR" UPON ENVIRONMENT-NAME.
-           ACCEPT DBUSR FROM ENVIRONMENT-VALUE.
-           
-           DISPLAY '***************************************'.
-           DISPLAY " DATASRC  : " DATASRC.
-           DISPLAY " AUTH     : " DBUSR.
-           DISPLAY '***************************************'.
-
-           EXEC SQL
-              CONNECT TO :DATASRC USER :DBUSR
-           END-EXEC.      
-           
-           IF SQLCODE <> 0 THEN
-              DISPLAY 'CONNECT SQLCODE. ' SQLCODE
-              DISPLAY 'CONNECT SQLERRM. ' SQLERRM
-              GO TO 100-EXIT
-           END-IF.
-
-       100-MAIN.
-
-           EXEC SQL START TRANSACTION END-EXEC.
-
-           MOVE EXEC-SQLCOMMAND TO S-SQLCOMMAND-ARR.
-           MOVE FUNCTION LENGTH(FUNCTION TRIM(S-SQLCOMMAND-ARR))
-             TO S-SQLCOMMAND-LEN.
-
-           EXEC SQL AT :DBS
-               PREPARE P1 FROM :S-SQLCOMMAND 
-           END-EXEC.
-
-           EXEC SQL COMMIT END-EXEC.
-
-           EXEC SQL
-              CONNECT RESET
-           END-EXEC.      
-           
-           IF SQLCODE <> 0 THEN
-              DISPLAY 'DISCONNECT SQLCODE. ' SQLCODE
-              DISPLAY 'DISCONNECT SQLERRM. ' SQLERRM
-              GO TO 100-EXIT
-           END-IF.
-       
-       100-EXIT. 
-             STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020*
+000030 PROGRAM-ID.     TSQL006B.
+000040 AUTHOR.         J R DYSART.
+000050 INSTALLATION.   DATA SERVICES BATCH GROUP.
+000060 DATE-WRITTEN.   01/15/2019.
+000070 DATE-COMPILED.
+000080*****************************************************************
+000090* MODIFICATION HISTORY                                         *
+000100*---------------------------------------------------------------*
+000110* DATE       INIT  DESCRIPTION                                  *
+000120* 01/15/19   JRD   ORIGINAL PROGRAM - PREPARE/COMMIT ONE STMT.   *
+000130* 02/03/22   MTK   PROCESS A BATCH OF SQL COMMANDS FROM A FILE.  *
+000140* 02/10/22   MTK   EXECUTE THE PREPARED STATEMENT, REPORT ROWS   *
+000150*                  RETURNED BY SELECT-TYPE COMMANDS.             *
+000160* 02/17/22   MTK   MASK DBUSR ON SYSOUT, ADD DATASRC-PWD.        *
+000170* 02/24/22   MTK   ADD AUDIT TRAIL OF SQL COMMANDS RUN.          *
+000180* 03/03/22   MTK   ADD CHECKPOINT RECORDS AND RESTART SUPPORT.   *
+000190* 03/10/22   MTK   FAN OUT ACROSS A LIST OF DATASRC/DBUSR PAIRS. *
+000200* 03/17/22   MTK   ADD END-OF-RUN SUMMARY REPORT.                *
+000210* 03/24/22   MTK   VALIDATE COMMANDS AGAINST AN ALLOW-LIST.      *
+000220* 03/31/22   MTK   SET A MEANINGFUL RETURN-CODE AT PROGRAM EXIT. *
+000230* 04/07/22   MTK   RETRY THE INITIAL CONNECT BEFORE GIVING UP.   *
+000240*****************************************************************
+000250*
+000260 ENVIRONMENT DIVISION.
+000270*
+000280 CONFIGURATION SECTION.
+000290 SOURCE-COMPUTER. IBM-AT.
+000300 OBJECT-COMPUTER. IBM-AT.
+000310*
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340*
+000350*    SQL COMMAND STREAM - ONE STATEMENT PER RECORD, RUN IN
+000360*    SEQUENCE AGAINST EACH DATASRC IN THE DSRC-TABLE.
+000370     SELECT SQLCMDS-FILE
+000380         ASSIGN TO SQLCMDS
+000390         ORGANIZATION IS SEQUENTIAL
+000400         ACCESS MODE IS SEQUENTIAL
+000410         FILE STATUS IS CMDS-FILE-STATUS.
+000420*
+000430*    OPTIONAL LIST OF DATASRC/DBUSR/PASSWORD TRIPLETS TO FAN
+000440*    THE COMMAND STREAM OUT TO.  WHEN NOT SUPPLIED, THE SINGLE
+000450*    DATASRC/DBUSR/DATASRC-PWD READ FROM THE ENVIRONMENT IS USED.
+000460     SELECT SQLDSRC-FILE
+000470         ASSIGN TO SQLDSRC
+000480         ORGANIZATION IS SEQUENTIAL
+000490         ACCESS MODE IS SEQUENTIAL
+000500         FILE STATUS IS DSRC-FILE-STATUS.
+000510*
+000520*    OPTIONAL PROTECTED CREDENTIALS DATASET, USED ONLY WHEN THE
+000530*    DATASRC_PWD ENVIRONMENT VARIABLE IS NOT SUPPLIED.
+000540     SELECT CREDS-FILE
+000550         ASSIGN TO SQLCRED
+000560         ORGANIZATION IS SEQUENTIAL
+000570         ACCESS MODE IS SEQUENTIAL
+000580         FILE STATUS IS CRED-FILE-STATUS.
+000590*
+000600*    FLAT REPORT OF ROWS RETURNED BY SELECT-TYPE COMMANDS.
+000610     SELECT SQLRPT-FILE
+000620         ASSIGN TO SQLRPT
+000630         ORGANIZATION IS SEQUENTIAL
+000640         ACCESS MODE IS SEQUENTIAL
+000650         FILE STATUS IS RPT-FILE-STATUS.
+000660*
+000670*    AUDIT TRAIL - ONE RECORD PER SQL COMMAND ATTEMPTED.
+000680     SELECT SQLAUD-FILE
+000690         ASSIGN TO SQLAUD
+000700         ORGANIZATION IS SEQUENTIAL
+000710         ACCESS MODE IS SEQUENTIAL
+000720         FILE STATUS IS AUD-FILE-STATUS.
+000730*
+000740*    CHECKPOINT FILE - ONE RECORD PER STATEMENT SUCCESSFULLY
+000750*    COMMITTED, USED BY OPERATIONS TO PICK A RESTART POINT.
+000760     SELECT SQLCHKPT-FILE
+000770         ASSIGN TO SQLCHKPT
+000780         ORGANIZATION IS SEQUENTIAL
+000790         ACCESS MODE IS SEQUENTIAL
+000800         FILE STATUS IS CKPT-FILE-STATUS.
+000810*
+000820*    END-OF-RUN SUMMARY REPORT FOR THE MORNING SHIFT.
+000830     SELECT SQLSUMM-FILE
+000840         ASSIGN TO SQLSUMM
+000850         ORGANIZATION IS SEQUENTIAL
+000860         ACCESS MODE IS SEQUENTIAL
+000870         FILE STATUS IS SUMM-FILE-STATUS.
+000880*
+000890*    OPTIONAL PER-DATASRC RESTART CONTROL FILE - ONE RECORD PER
+000900*    DATASRC GIVING THE SEQUENCE NUMBER TO RESTART AFTER, TAKEN
+000910*    FROM A PRIOR RUN'S CHECKPOINT FILE.  PAIRED BY DATASRC WITH
+000920*    THE SQLDSRC-FILE ENTRIES, NOT APPLIED GLOBALLY.
+000930     SELECT SQLRSRT-FILE
+000940         ASSIGN TO SQLRSRT
+000950         ORGANIZATION IS SEQUENTIAL
+000960         ACCESS MODE IS SEQUENTIAL
+000970         FILE STATUS IS RSRT-FILE-STATUS.
+000980*
+000990 DATA DIVISION.
+001000*
+001010 FILE SECTION.
+001020*
+001030 FD  SQLCMDS-FILE
+001040     LABEL RECORDS ARE STANDARD
+001050     RECORD CONTAINS 250 CHARACTERS.
+001060 01  SQLCMDS-RECORD                     PIC X(250).
+001070*
+001080 FD  SQLDSRC-FILE
+001090     LABEL RECORDS ARE STANDARD
+001100     RECORD CONTAINS 192 CHARACTERS.
+001110 01  SQLDSRC-RECORD.
+001120     05  DSRC-REC-DATASRC               PIC X(64).
+001130     05  DSRC-REC-DBUSR                 PIC X(64).
+001140     05  DSRC-REC-PWD                   PIC X(64).
+001150*
+001160 FD  CREDS-FILE
+001170     LABEL RECORDS ARE STANDARD
+001180     RECORD CONTAINS 64 CHARACTERS.
+001190 01  CREDS-RECORD                       PIC X(64).
+001200*
+001210 FD  SQLRPT-FILE
+001220     LABEL RECORDS ARE STANDARD
+001230     RECORD CONTAINS 200 CHARACTERS.
+001240 01  SQLRPT-RECORD                      PIC X(200).
+001250*
+001260 FD  SQLAUD-FILE
+001270     LABEL RECORDS ARE STANDARD
+001280     RECORD CONTAINS 655 CHARACTERS.
+001290 01  SQLAUD-RECORD.
+001300     05  AUD-DATASRC                    PIC X(64).
+001310     05  AUD-DBUSR                      PIC X(64).
+001320     05  AUD-CMD-SEQ                    PIC 9(06).
+001330     05  AUD-SQL-TEXT                   PIC X(250).
+001340     05  AUD-TIMESTAMP                  PIC X(26).
+001350     05  AUD-VALIDATION-RESULT          PIC X(08).
+001360     05  AUD-PREPARE-SQLCODE            PIC S9(09).
+001370     05  AUD-PREPARE-SQLERRM            PIC X(70).
+001380     05  AUD-EXECUTE-SQLCODE            PIC S9(09).
+001390     05  AUD-EXECUTE-SQLERRM            PIC X(70).
+001400     05  AUD-COMMIT-SQLCODE             PIC S9(09).
+001410     05  AUD-COMMIT-SQLERRM             PIC X(70).
+001420*
+001430 FD  SQLCHKPT-FILE
+001440     LABEL RECORDS ARE STANDARD
+001450     RECORD CONTAINS 96 CHARACTERS.
+001460 01  SQLCHKPT-RECORD.
+001470     05  CKPT-DATASRC                   PIC X(64).
+001480     05  CKPT-LAST-SEQ                  PIC 9(06).
+001490     05  CKPT-TIMESTAMP                 PIC X(26).
+001500*
+001510 FD  SQLSUMM-FILE
+001520     LABEL RECORDS ARE STANDARD
+001530     RECORD CONTAINS 132 CHARACTERS.
+001540 01  SQLSUMM-RECORD                     PIC X(132).
+001550*
+001560 FD  SQLRSRT-FILE
+001570     LABEL RECORDS ARE STANDARD
+001580     RECORD CONTAINS 70 CHARACTERS.
+001590 01  SQLRSRT-RECORD.
+001600     05  RSRT-REC-DATASRC               PIC X(64).
+001610     05  RSRT-REC-SEQ                   PIC 9(06).
+001620*
+001630 WORKING-STORAGE SECTION.
+001640*
+001650*    ACTIVE CONNECTION - LOADED FROM DSRC-TABLE (DSRC-IDX) FOR
+001660*    THE DATASRC CURRENTLY BEING PROCESSED.
+001670     01  DATASRC                        PIC X(64).
+001680     01  DBUSR                          PIC X(64).
+001690     01  DATASRC-PWD                    PIC X(64).
+001700     01  DBUSR-DISPLAY                  PIC X(10)
+001710                                         VALUE '**MASKED**'.
+001720*
+001730*    PASSWORD RESOLVED ONCE FROM THE ENVIRONMENT/SQLCRED IN
+001740*    1050-LOAD-CREDENTIALS, REUSED BY ANY SQLDSRC-FILE ENTRY
+001750*    THAT LEAVES ITS OWN PASSWORD FIELD BLANK.
+001760     01  CRED-FALLBACK-PWD              PIC X(64).
+001770*
+001780     01  S-SQLCOMMAND.
+001790         03 S-SQLCOMMAND-LEN            PIC S9(8) COMP-5.
+001800         03 S-SQLCOMMAND-ARR            PIC X(250).
+001810*
+001820*    UPPERCASED WORKING COPY OF THE COMMAND, USED ONLY FOR
+001830*    VERB EXTRACTION AND ALLOW-LIST VALIDATION.
+001840     01  CMD-TEXT-UPPER                 PIC X(250).
+001850     01  CMD-VERB                       PIC X(10).
+001860         88  CMD-VERB-SELECT                 VALUE 'SELECT'.
+001870         88  CMD-VERB-INSERT                 VALUE 'INSERT'.
+001880         88  CMD-VERB-UPDATE                 VALUE 'UPDATE'.
+001890         88  CMD-VERB-CREATE                 VALUE 'CREATE'.
+001900         88  CMD-VERB-ALTER                  VALUE 'ALTER'.
+001910         88  CMD-VERB-DROP                   VALUE 'DROP'.
+001920         88  CMD-VERB-TRUNCATE               VALUE 'TRUNCATE'.
+001930         88  CMD-VERB-DELETE                 VALUE 'DELETE'.
+001940         88  CMD-VERB-GRANT                  VALUE 'GRANT'.
+001950         88  CMD-VERB-PERMITTED
+001960                 VALUE 'SELECT'   'INSERT' 'UPDATE' 'CREATE'
+001970                       'ALTER'    'DROP'   'TRUNCATE'
+001980                       'DELETE'   'GRANT'.
+001990*
+002000     01  REJECT-REASON                  PIC X(60).
+002010*
+002020*    IN-MEMORY TABLE OF SQL COMMANDS LOADED FROM SQLCMDS-FILE.
+002030     01  SQLCMD-COUNT                   PIC 9(06) VALUE ZERO COMP.
+002040     01  SQLCMD-TABLE.
+002050         05  SQLCMD-ENTRY OCCURS 1 TO 2000 TIMES
+002060                 DEPENDING ON SQLCMD-COUNT
+002070                 INDEXED BY SQLCMD-IDX.
+002080             10  SQLCMD-TEXT             PIC X(250).
+002090*
+002100*    IN-MEMORY TABLE OF DATASRC/DBUSR/PASSWORD ENTRIES TO
+002110*    FAN THE COMMAND STREAM OUT TO.
+002120     01  DSRC-COUNT                     PIC 9(04) VALUE ZERO COMP.
+002130     01  DSRC-TABLE.
+002140         05  DSRC-ENTRY OCCURS 1 TO 100 TIMES
+002150                 DEPENDING ON DSRC-COUNT
+002160                 INDEXED BY DSRC-IDX.
+002170             10  DSRC-ENTRY-DATASRC      PIC X(64).
+002180             10  DSRC-ENTRY-DBUSR        PIC X(64).
+002190             10  DSRC-ENTRY-PWD          PIC X(64).
+002200*
+002210*    IN-MEMORY TABLE OF PER-DATASRC RESTART POINTS LOADED FROM
+002220*    SQLRSRT-FILE.  LOOKED UP BY DATASRC AT THE START OF EACH
+002230*    DATASRC PASS SO A GLOBAL RESTART VALUE IS NEVER APPLIED
+002240*    ACROSS DATASRC BOUNDARIES.
+002250     01  RSRT-COUNT                     PIC 9(04) VALUE ZERO COMP.
+002260     01  RSRT-TABLE.
+002270         05  RSRT-ENTRY OCCURS 1 TO 100 TIMES
+002280                 DEPENDING ON RSRT-COUNT
+002290                 INDEXED BY RSRT-IDX.
+002300             10  RSRT-ENTRY-DATASRC      PIC X(64).
+002310             10  RSRT-ENTRY-SEQ          PIC 9(06).
+002320*
+002330*    FILE STATUS FIELDS.
+002340     01  CMDS-FILE-STATUS               PIC X(02) VALUE SPACES.
+002350     01  DSRC-FILE-STATUS               PIC X(02) VALUE SPACES.
+002360     01  CRED-FILE-STATUS               PIC X(02) VALUE SPACES.
+002370     01  RPT-FILE-STATUS                PIC X(02) VALUE SPACES.
+002380     01  AUD-FILE-STATUS                PIC X(02) VALUE SPACES.
+002390     01  CKPT-FILE-STATUS               PIC X(02) VALUE SPACES.
+002400     01  SUMM-FILE-STATUS               PIC X(02) VALUE SPACES.
+002410     01  RSRT-FILE-STATUS               PIC X(02) VALUE SPACES.
+002420*
+002430*    WORK FIELDS FOR THE COMMON FILE I/O STATUS CHECK.
+002440     01  IO-CHECK-STATUS                PIC X(02) VALUE SPACES.
+002450     01  IO-CHECK-FILENAME              PIC X(10) VALUE SPACES.
+002460*
+002470*    WORK FIELDS FOR THE COMMON TABLE CAPACITY CHECK.
+002480     01  CAP-CHECK-COUNT                PIC 9(06) VALUE ZERO.
+002490     01  CAP-CHECK-MAX                  PIC 9(06) VALUE ZERO.
+002500     01  CAP-CHECK-TABLE                PIC X(10) VALUE SPACES.
+002510*
+002520*    SWITCHES.
+002530     77  CONNECT-OK-SW                  PIC X(01) VALUE 'N'.
+002540         88  CONNECT-OK                       VALUE 'Y'.
+002550     77  CONNECT-FAILURE-SW             PIC X(01) VALUE 'N'.
+002560         88  CONNECT-FAILURE-OCCURRED         VALUE 'Y'.
+002570     77  STMT-VALID-SW                  PIC X(01) VALUE 'Y'.
+002580         88  STMT-VALID                       VALUE 'Y'.
+002590         88  STMT-INVALID                     VALUE 'N'.
+002600     77  STMT-IS-SELECT-SW              PIC X(01) VALUE 'N'.
+002610         88  STMT-IS-SELECT                   VALUE 'Y'.
+002620     77  PROD-DATASRC-SW                PIC X(01) VALUE 'N'.
+002630         88  PROD-DATASRC                     VALUE 'Y'.
+002640     77  RPT-FILE-OPEN-SW               PIC X(01) VALUE 'N'.
+002650         88  RPT-FILE-IS-OPEN                 VALUE 'Y'.
+002660*
+002670*    COUNTERS.
+002680     77  CMD-SEQ-NBR                    PIC 9(06) VALUE ZERO COMP.
+002690     77  RESTART-SEQ-NBR                PIC 9(06) VALUE ZERO COMP.
+002700     77  STMT-ATTEMPTED-CTR             PIC 9(06) VALUE ZERO COMP.
+002710     77  STMT-PREPARED-CTR              PIC 9(06) VALUE ZERO COMP.
+002720     77  STMT-COMMITTED-CTR             PIC 9(06) VALUE ZERO COMP.
+002730     77  STMT-FAILED-CTR                PIC 9(06) VALUE ZERO COMP.
+002740     77  STMT-REJECTED-CTR              PIC 9(06) VALUE ZERO COMP.
+002750     77  DSRC-TOUCHED-CTR               PIC 9(04) VALUE ZERO COMP.
+002760     77  CONNECT-ATTEMPT-CTR            PIC 9(02) VALUE ZERO COMP.
+002770     77  CONNECT-MAX-ATTEMPTS           PIC 9(02) VALUE 3 COMP.
+002780     77  CONNECT-DELAY-SECS             PIC 9(04) VALUE 5 COMP.
+002790     77  PROD-TALLY                     PIC 9(02) VALUE ZERO COMP.
+002800     77  WHERE-TALLY                    PIC 9(02) VALUE ZERO COMP.
+002805     77  FETCH-SQLCODE-SAVE             USAGE BINARY-LONG VALUE 0.
+002810     77  ROW-COUNT-CTR                  PIC 9(06) VALUE ZERO COMP.
+002820     77  COL-IDX                        PIC 9(04) VALUE ZERO COMP.
+002830     77  COL-LEN-WORK                   PIC 9(04) VALUE ZERO COMP.
+002840     77  RPT-LINE-POS                   PIC 9(04) VALUE ZERO COMP.
+002850     77  DSRC-LIST-POS                  PIC 9(04) VALUE ZERO COMP.
+002860     77  RESTART-ENV-VALUE              PIC X(06) VALUE SPACES.
+002870     77  RETRY-ATTEMPTS-ENV-VALUE       PIC X(02) VALUE SPACES.
+002880     77  RETRY-DELAY-ENV-VALUE          PIC X(04) VALUE SPACES.
+002890*
+002900*    WORK AREAS FOR VALIDATION, REPORTING AND THE COLUMN DUMP
+002910*    OF A DYNAMIC SELECT RESULT SET.
+002920     01  RPT-LINE                       PIC X(200).
+002930     01  COL-BUFFER                     PIC X(60) BASED.
+002940     01  IND-BUFFER                     PIC S9(04) COMP-5 BASED.
+002950     01  DSRC-TOUCHED-LIST              PIC X(200) VALUE SPACES.
+002960     01  SEQ-DISPLAY                    PIC 9(06) VALUE ZERO.
+002970     01  COLS-DISPLAY                   PIC 9(04) VALUE ZERO.
+002980     01  CTR-DISPLAY                    PIC 9(06) VALUE ZERO.
+002990*
+003000*    DATE/TIME AND ELAPSED-TIME WORK AREAS.
+003010     01  DATE-WORK                      PIC 9(08).
+003020     01  TIME-WORK                      PIC 9(08).
+003030     01  TIMESTAMP-WORK.
+003040         05  TS-YYYY                    PIC 9(04).
+003050         05  FILLER                     PIC X(01) VALUE '-'.
+003060         05  TS-MM                      PIC 9(02).
+003070         05  FILLER                     PIC X(01) VALUE '-'.
+003080         05  TS-DD                      PIC 9(02).
+003090         05  FILLER                     PIC X(01) VALUE ' '.
+003100         05  TS-HH                      PIC 9(02).
+003110         05  FILLER                     PIC X(01) VALUE ':'.
+003120         05  TS-MN                      PIC 9(02).
+003130         05  FILLER                     PIC X(01) VALUE ':'.
+003140         05  TS-SS                      PIC 9(02).
+003150         05  FILLER                     PIC X(04) VALUE SPACES.
+003160     01  RUN-START-SECONDS              PIC 9(07) VALUE ZERO.
+003170     01  RUN-END-SECONDS                PIC 9(07) VALUE ZERO.
+003180     01  ELAPSED-SECONDS                PIC 9(07) VALUE ZERO.
+003190     01  ELAPSED-DISPLAY                PIC ZZZZZZ9.
+003200*
+003210 EXEC SQL
+003220     INCLUDE SQLCA
+003230 END-EXEC.
+003240*
+003250 EXEC SQL
+003260     INCLUDE SQLDA
+003270 END-EXEC.
+003280*
+003290 PROCEDURE DIVISION.
+003300*
+003310*****************************************************************
+003320* 0000-MAINLINE - TOP-LEVEL CONTROL FLOW.                       *
+003330*****************************************************************
+003340 0000-MAINLINE.
+003350*
+003360     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+003370*
+003380     PERFORM 3000-PROCESS-DATASRC THRU 3000-EXIT
+003390         VARYING DSRC-IDX FROM 1 BY 1 UNTIL DSRC-IDX > DSRC-COUNT.
+003400*
+003410     PERFORM 8000-WRITE-SUMMARY THRU 8000-EXIT.
+003420*
+003430     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+003440*
+003450     GO TO 9999-EXIT.
+003460*
+003470*****************************************************************
+003480* 1000-INITIALIZE - OPEN OUTPUT FILES, LOAD ENVIRONMENT,        *
+003490* LOAD THE COMMAND TABLE AND THE DATASRC TABLE.                 *
+003500*****************************************************************
+003510 1000-INITIALIZE.
+003520*
+003530     DISPLAY '***************************************'.
+003540     DISPLAY ' TSQL006B - SQL COMMAND BATCH PROCESSOR '.
+003550     DISPLAY '***************************************'.
+003560*
+003570     PERFORM 7000-BUILD-TIMESTAMP THRU 7000-EXIT.
+003580     COMPUTE RUN-START-SECONDS =
+003590        TS-HH * 3600 + TS-MN * 60 + TS-SS.
+003600*
+003610     OPEN OUTPUT SQLRPT-FILE.
+003620     MOVE RPT-FILE-STATUS TO IO-CHECK-STATUS.
+003630     MOVE 'SQLRPT' TO IO-CHECK-FILENAME.
+003640     PERFORM 9800-CHECK-IO-STATUS THRU 9800-EXIT.
+003650     MOVE 'Y' TO RPT-FILE-OPEN-SW.
+003660     OPEN OUTPUT SQLAUD-FILE.
+003670     MOVE AUD-FILE-STATUS TO IO-CHECK-STATUS.
+003680     MOVE 'SQLAUD' TO IO-CHECK-FILENAME.
+003690     PERFORM 9800-CHECK-IO-STATUS THRU 9800-EXIT.
+003700     OPEN OUTPUT SQLCHKPT-FILE.
+003710     MOVE CKPT-FILE-STATUS TO IO-CHECK-STATUS.
+003720     MOVE 'SQLCHKPT' TO IO-CHECK-FILENAME.
+003730     PERFORM 9800-CHECK-IO-STATUS THRU 9800-EXIT.
+003740*
+003750     PERFORM 1050-LOAD-CREDENTIALS THRU 1050-EXIT.
+003760     PERFORM 1100-LOAD-RETRY-TUNABLES THRU 1100-EXIT.
+003770     PERFORM 1200-LOAD-SQLCMDS THRU 1200-EXIT.
+003780     PERFORM 1300-LOAD-DATASRC-LIST THRU 1300-EXIT.
+003790     PERFORM 1400-LOAD-RESTART-POINTS THRU 1400-EXIT.
+003800*
+003810 1000-EXIT.
+003820     EXIT.
+003830*
+003840*****************************************************************
+003850* 1050-LOAD-CREDENTIALS - READ DATASRC/DBUSR/PASSWORD FROM THE  *
+003860* ENVIRONMENT.  DISPLAY OF DBUSR IS MASKED, AND THE PASSWORD IS *
+003870* NEVER DISPLAYED.  WHEN DATASRC_PWD IS NOT SET, FALL BACK TO A *
+003880* PROTECTED CREDENTIALS DATASET (SQLCRED).                      *
+003890*****************************************************************
+003900 1050-LOAD-CREDENTIALS.
+003910*
+003920     DISPLAY 'DATASRC' UPON ENVIRONMENT-NAME.
+003930     ACCEPT DATASRC FROM ENVIRONMENT-VALUE.
+003940     DISPLAY 'DATASRC_USR' UPON ENVIRONMENT-NAME.
+003950     ACCEPT DBUSR FROM ENVIRONMENT-VALUE.
+003960     DISPLAY 'DATASRC_PWD' UPON ENVIRONMENT-NAME.
+003970     ACCEPT DATASRC-PWD FROM ENVIRONMENT-VALUE.
+003980*
+003990     IF DATASRC-PWD = SPACES
+004000        OPEN INPUT CREDS-FILE
+004010        IF CRED-FILE-STATUS = '00'
+004020           READ CREDS-FILE INTO DATASRC-PWD
+004030           CLOSE CREDS-FILE
+004040        END-IF
+004050     END-IF.
+004060*
+004070*    KEPT SO A SQLDSRC-FILE ENTRY CAN OMIT ITS OWN PASSWORD AND
+004080*    RESOLVE IT THROUGH THIS SAME PROTECTED MECHANISM RATHER
+004090*    THAN CARRYING IT IN THE CLEAR IN THE CONTROL FILE.
+004100     MOVE DATASRC-PWD TO CRED-FALLBACK-PWD.
+004110*
+004120     DISPLAY '***************************************'.
+004130     DISPLAY ' DATASRC  : ' DATASRC.
+004140     DISPLAY ' AUTH     : ' DBUSR-DISPLAY.
+004150     DISPLAY '***************************************'.
+004160*
+004170 1050-EXIT.
+004180     EXIT.
+004190*
+004200*****************************************************************
+004210* 1100-LOAD-RETRY-TUNABLES - OPERATOR-CONFIGURABLE ATTEMPT COUNT *
+004220* AND DELAY FOR THE INITIAL CONNECT RETRY LOOP.  DEFAULTS ARE    *
+004230* USED WHEN THE ENVIRONMENT VARIABLES ARE ABSENT OR NON-NUMERIC. *
+004240*****************************************************************
+004250 1100-LOAD-RETRY-TUNABLES.
+004260*
+004270     DISPLAY 'TSQL006B_CONNECT_MAX_ATTEMPTS'
+004280         UPON ENVIRONMENT-NAME.
+004290     ACCEPT RETRY-ATTEMPTS-ENV-VALUE FROM ENVIRONMENT-VALUE.
+004300     IF RETRY-ATTEMPTS-ENV-VALUE IS NUMERIC
+004310            AND RETRY-ATTEMPTS-ENV-VALUE > ZERO
+004320        MOVE RETRY-ATTEMPTS-ENV-VALUE TO CONNECT-MAX-ATTEMPTS
+004330     END-IF.
+004340*
+004350     DISPLAY 'TSQL006B_CONNECT_DELAY_SECS' UPON ENVIRONMENT-NAME.
+004360     ACCEPT RETRY-DELAY-ENV-VALUE FROM ENVIRONMENT-VALUE.
+004370     IF RETRY-DELAY-ENV-VALUE IS NUMERIC
+004380        MOVE RETRY-DELAY-ENV-VALUE TO CONNECT-DELAY-SECS
+004390     END-IF.
+004400*
+004410     DISPLAY 'CONNECT RETRY ATTEMPTS : ' CONNECT-MAX-ATTEMPTS.
+004420     DISPLAY 'CONNECT RETRY DELAY    : ' CONNECT-DELAY-SECS.
+004430*
+004440 1100-EXIT.
+004450     EXIT.
+004460*
+004470*****************************************************************
+004480* 1400-LOAD-RESTART-POINTS - WHEN A PER-DATASRC RESTART CONTROL *
+004490* FILE IS SUPPLIED, LOAD IT SO EACH DATASRC PASS RESTARTS FROM  *
+004500* ITS OWN CHECKPOINT RATHER THAN A RUN-WIDE VALUE.  WHEN NO     *
+004510* CONTROL FILE IS SUPPLIED AND THERE IS ONLY ONE DATASRC FOR    *
+004520* THIS RUN, FALL BACK TO THE SINGLE-VALUE ENVIRONMENT VARIABLE. *
+004530*****************************************************************
+004540 1400-LOAD-RESTART-POINTS.
+004550*
+004560     OPEN INPUT SQLRSRT-FILE.
+004570     IF RSRT-FILE-STATUS NOT = '00'
+004580        IF DSRC-COUNT = 1
+004590           PERFORM 1420-SET-SINGLE-RESTART THRU 1420-EXIT
+004600        END-IF
+004610     ELSE
+004620        PERFORM 1410-READ-RESTART-POINT THRU 1410-EXIT
+004630            UNTIL RSRT-FILE-STATUS NOT = '00'
+004640        CLOSE SQLRSRT-FILE
+004650     END-IF.
+004660*
+004670     DISPLAY RSRT-COUNT ' DATASRC RESTART POINT(S) LOADED'.
+004680*
+004690 1400-EXIT.
+004700     EXIT.
+004710*
+004720 1410-READ-RESTART-POINT.
+004730*
+004740     READ SQLRSRT-FILE INTO SQLRSRT-RECORD.
+004750     IF RSRT-FILE-STATUS = '00'
+004760        MOVE RSRT-COUNT TO CAP-CHECK-COUNT
+004770        MOVE 100        TO CAP-CHECK-MAX
+004780        MOVE 'SQLRSRT'  TO CAP-CHECK-TABLE
+004790        PERFORM 9810-CHECK-CAPACITY THRU 9810-EXIT
+004800        ADD 1 TO RSRT-COUNT
+004810        MOVE RSRT-REC-DATASRC TO RSRT-ENTRY-DATASRC (RSRT-COUNT)
+004820        MOVE RSRT-REC-SEQ     TO RSRT-ENTRY-SEQ     (RSRT-COUNT)
+004830     END-IF.
+004840*
+004850 1410-EXIT.
+004860     EXIT.
+004870*
+004880*****************************************************************
+004890* 1420-SET-SINGLE-RESTART - NO SQLRSRT-FILE WAS SUPPLIED AND     *
+004900* THERE IS ONLY ONE DATASRC FOR THIS RUN, SO THE SINGLE-VALUE    *
+004910* ENVIRONMENT VARIABLE MAY BE USED AS THAT ONE DATASRC'S         *
+004920* RESTART POINT.                                                 *
+004930*****************************************************************
+004940 1420-SET-SINGLE-RESTART.
+004950*
+004960     DISPLAY 'TSQL006B_RESTART_SEQ' UPON ENVIRONMENT-NAME.
+004970     ACCEPT RESTART-ENV-VALUE FROM ENVIRONMENT-VALUE.
+004980     IF RESTART-ENV-VALUE IS NUMERIC
+004990        MOVE 1 TO RSRT-COUNT
+005000        MOVE DSRC-ENTRY-DATASRC (1) TO RSRT-ENTRY-DATASRC (1)
+005010        MOVE RESTART-ENV-VALUE TO RSRT-ENTRY-SEQ (1)
+005020     END-IF.
+005030*
+005040 1420-EXIT.
+005050     EXIT.
+005060*
+005070*****************************************************************
+005080* 1200-LOAD-SQLCMDS - READ THE SQL COMMAND STREAM INTO A TABLE  *
+005090* SO IT CAN BE REPLAYED AGAINST EACH DATASRC IN TURN.           *
+005100*****************************************************************
+005110 1200-LOAD-SQLCMDS.
+005120*
+005130     OPEN INPUT SQLCMDS-FILE.
+005140     IF CMDS-FILE-STATUS NOT = '00'
+005150        DISPLAY 'UNABLE TO OPEN SQLCMDS, STATUS ' CMDS-FILE-STATUS
+005160        MOVE 16 TO RETURN-CODE
+005170        PERFORM 9000-TERMINATE THRU 9000-EXIT
+005180        STOP RUN
+005190     END-IF.
+005200*
+005210     PERFORM 1210-READ-SQLCMD THRU 1210-EXIT
+005220         UNTIL CMDS-FILE-STATUS NOT = '00'.
+005230*
+005240     CLOSE SQLCMDS-FILE.
+005250     DISPLAY SQLCMD-COUNT ' SQL COMMAND(S) LOADED FOR THIS RUN'.
+005260*
+005270 1200-EXIT.
+005280     EXIT.
+005290*
+005300 1210-READ-SQLCMD.
+005310*
+005320     READ SQLCMDS-FILE INTO SQLCMDS-RECORD.
+005330     IF CMDS-FILE-STATUS = '00'
+005340        MOVE SQLCMD-COUNT TO CAP-CHECK-COUNT
+005350        MOVE 2000         TO CAP-CHECK-MAX
+005360        MOVE 'SQLCMDS'    TO CAP-CHECK-TABLE
+005370        PERFORM 9810-CHECK-CAPACITY THRU 9810-EXIT
+005380        ADD 1 TO SQLCMD-COUNT
+005390        MOVE SQLCMDS-RECORD TO SQLCMD-TEXT (SQLCMD-COUNT)
+005400     END-IF.
+005410*
+005420 1210-EXIT.
+005430     EXIT.
+005440*
+005450*****************************************************************
+005460* 1300-LOAD-DATASRC-LIST - WHEN A CONTROL FILE OF DATASRC/DBUSR *
+005470* PAIRS IS SUPPLIED, LOAD IT SO THE SAME COMMAND STREAM CAN BE  *
+005480* FANNED OUT TO EVERY ENVIRONMENT.  OTHERWISE FALL BACK TO THE  *
+005490* SINGLE DATASRC/DBUSR/PASSWORD READ FROM THE ENVIRONMENT.      *
+005500*****************************************************************
+005510 1300-LOAD-DATASRC-LIST.
+005520*
+005530     OPEN INPUT SQLDSRC-FILE.
+005540     IF DSRC-FILE-STATUS NOT = '00'
+005550        MOVE 1 TO DSRC-COUNT
+005560        MOVE DATASRC     TO DSRC-ENTRY-DATASRC (1)
+005570        MOVE DBUSR       TO DSRC-ENTRY-DBUSR (1)
+005580        MOVE DATASRC-PWD TO DSRC-ENTRY-PWD (1)
+005590     ELSE
+005600        PERFORM 1310-READ-DSRC THRU 1310-EXIT
+005610            UNTIL DSRC-FILE-STATUS NOT = '00'
+005620        CLOSE SQLDSRC-FILE
+005630     END-IF.
+005640*
+005650     DISPLAY DSRC-COUNT ' DATASRC(S) TO BE PROCESSED THIS RUN'.
+005660*
+005670 1300-EXIT.
+005680     EXIT.
+005690*
+005700 1310-READ-DSRC.
+005710*
+005720     READ SQLDSRC-FILE INTO SQLDSRC-RECORD.
+005730     IF DSRC-FILE-STATUS = '00'
+005740        MOVE DSRC-COUNT TO CAP-CHECK-COUNT
+005750        MOVE 100        TO CAP-CHECK-MAX
+005760        MOVE 'SQLDSRC'  TO CAP-CHECK-TABLE
+005770        PERFORM 9810-CHECK-CAPACITY THRU 9810-EXIT
+005780        ADD 1 TO DSRC-COUNT
+005790        MOVE DSRC-REC-DATASRC TO DSRC-ENTRY-DATASRC (DSRC-COUNT)
+005800        MOVE DSRC-REC-DBUSR   TO DSRC-ENTRY-DBUSR   (DSRC-COUNT)
+005810        IF DSRC-REC-PWD = SPACES
+005820           MOVE CRED-FALLBACK-PWD TO DSRC-ENTRY-PWD (DSRC-COUNT)
+005830        ELSE
+005840           MOVE DSRC-REC-PWD      TO DSRC-ENTRY-PWD (DSRC-COUNT)
+005850        END-IF
+005860     END-IF.
+005870*
+005880 1310-EXIT.
+005890     EXIT.
+005900*
+005910*****************************************************************
+005920* 2000-CONNECT-WITH-RETRY - CONNECT TO THE ACTIVE DATASRC, WITH *
+005930* A BOUNDED RETRY LOOP SINCE MOST CONNECT FAILURES ARE THE      *
+005940* DATABASE BOUNCING FOR A FEW SECONDS RATHER THAN A REAL OUTAGE.*
+005950*****************************************************************
+005960 2000-CONNECT-WITH-RETRY.
+005970*
+005980     MOVE 'N' TO CONNECT-OK-SW.
+005990     MOVE 1 TO CONNECT-ATTEMPT-CTR.
+006000*
+006010     PERFORM 2100-CONNECT-ATTEMPT THRU 2100-EXIT
+006020         UNTIL CONNECT-OK
+006030            OR CONNECT-ATTEMPT-CTR > CONNECT-MAX-ATTEMPTS.
+006040*
+006050     IF NOT CONNECT-OK
+006060        DISPLAY 'CONNECT TO ' DATASRC
+006070                ' FAILED AFTER ' CONNECT-MAX-ATTEMPTS
+006080                ' ATTEMPT(S)'
+006090        MOVE 'Y' TO CONNECT-FAILURE-SW
+006100     END-IF.
+006110*
+006120 2000-EXIT.
+006130     EXIT.
+006140*
+006150 2100-CONNECT-ATTEMPT.
+006160*
+006170     EXEC SQL
+006180        CONNECT TO :DATASRC USER :DBUSR USING :DATASRC-PWD
+006190     END-EXEC.
+006200*
+006210     IF SQLCODE = 0
+006220        MOVE 'Y' TO CONNECT-OK-SW
+006230     ELSE
+006240        DISPLAY 'CONNECT ATTEMPT ' CONNECT-ATTEMPT-CTR
+006250                ' TO ' DATASRC ' FAILED. SQLCODE ' SQLCODE
+006260        DISPLAY 'CONNECT SQLERRM. ' SQLERRM
+006270        ADD 1 TO CONNECT-ATTEMPT-CTR
+006280        IF CONNECT-ATTEMPT-CTR <= CONNECT-MAX-ATTEMPTS
+006290           DISPLAY 'RETRYING IN ' CONNECT-DELAY-SECS ' SECOND(S)'
+006300           CALL 'C$SLEEP' USING CONNECT-DELAY-SECS
+006310        END-IF
+006320     END-IF.
+006330*
+006340 2100-EXIT.
+006350     EXIT.
+006360*
+006370*****************************************************************
+006380* 2900-DISCONNECT - RESET THE CONNECTION TO THE ACTIVE DATASRC. *
+006390*****************************************************************
+006400 2900-DISCONNECT.
+006410*
+006420     EXEC SQL
+006430        CONNECT RESET
+006440     END-EXEC.
+006450*
+006460     IF SQLCODE <> 0
+006470        DISPLAY 'DISCONNECT SQLCODE. ' SQLCODE
+006480        DISPLAY 'DISCONNECT SQLERRM. ' SQLERRM
+006490     END-IF.
+006500*
+006510 2900-EXIT.
+006520     EXIT.
+006530*
+006540*****************************************************************
+006550* 3000-PROCESS-DATASRC - CONNECT TO ONE ENTRY OF THE DATASRC    *
+006560* TABLE AND RUN THE FULL COMMAND STREAM AGAINST IT.             *
+006570*****************************************************************
+006580 3000-PROCESS-DATASRC.
+006590*
+006600     MOVE DSRC-ENTRY-DATASRC (DSRC-IDX) TO DATASRC.
+006610     MOVE DSRC-ENTRY-DBUSR   (DSRC-IDX) TO DBUSR.
+006620     MOVE DSRC-ENTRY-PWD     (DSRC-IDX) TO DATASRC-PWD.
+006630*
+006640     MOVE ZERO TO PROD-TALLY.
+006650     INSPECT DATASRC TALLYING PROD-TALLY FOR ALL 'PROD'.
+006660     IF PROD-TALLY > ZERO
+006670        MOVE 'Y' TO PROD-DATASRC-SW
+006680     ELSE
+006690        MOVE 'N' TO PROD-DATASRC-SW
+006700     END-IF.
+006710*
+006720     DISPLAY '***************************************'.
+006730     DISPLAY ' DATASRC  : ' DATASRC.
+006740     DISPLAY ' AUTH     : ' DBUSR-DISPLAY.
+006750     DISPLAY '***************************************'.
+006760*
+006770     PERFORM 2000-CONNECT-WITH-RETRY THRU 2000-EXIT.
+006780*
+006790     IF CONNECT-OK
+006800        ADD 1 TO DSRC-TOUCHED-CTR
+006810        PERFORM 3100-APPEND-DSRC-TO-LIST THRU 3100-EXIT
+006820        PERFORM 3150-LOOKUP-RESTART-POINT THRU 3150-EXIT
+006830        MOVE ZERO TO CMD-SEQ-NBR
+006840        PERFORM 4000-PROCESS-COMMAND THRU 4000-EXIT
+006850            VARYING SQLCMD-IDX FROM 1 BY 1
+006860                UNTIL SQLCMD-IDX > SQLCMD-COUNT
+006870        PERFORM 2900-DISCONNECT THRU 2900-EXIT
+006880     END-IF.
+006890*
+006900 3000-EXIT.
+006910     EXIT.
+006920*
+006930 3100-APPEND-DSRC-TO-LIST.
+006940*
+006950     IF DSRC-LIST-POS = ZERO
+006960        MOVE 1 TO DSRC-LIST-POS
+006970     ELSE
+006980        STRING ', ' DELIMITED BY SIZE
+006990            INTO DSRC-TOUCHED-LIST WITH POINTER DSRC-LIST-POS
+007000     END-IF.
+007010     STRING FUNCTION TRIM(DATASRC) DELIMITED BY SIZE
+007020         INTO DSRC-TOUCHED-LIST WITH POINTER DSRC-LIST-POS.
+007030*
+007040 3100-EXIT.
+007050     EXIT.
+007060*
+007070*****************************************************************
+007080* 3150-LOOKUP-RESTART-POINT - SET RESTART-SEQ-NBR FOR THE        *
+007090* DATASRC NOW ACTIVE FROM THE RSRT-TABLE LOADED AT STARTUP, SO   *
+007100* RESTART NEVER CARRIES OVER FROM ONE DATASRC PASS TO ANOTHER.   *
+007110*****************************************************************
+007120 3150-LOOKUP-RESTART-POINT.
+007130*
+007140     MOVE ZERO TO RESTART-SEQ-NBR.
+007150     PERFORM 3160-SCAN-RESTART-ENTRY THRU 3160-EXIT
+007160         VARYING RSRT-IDX FROM 1 BY 1 UNTIL RSRT-IDX > RSRT-COUNT.
+007170     IF RESTART-SEQ-NBR > ZERO
+007180        DISPLAY 'RESTARTING ' DATASRC
+007190                ' AFTER STATEMENT ' RESTART-SEQ-NBR
+007200     END-IF.
+007210*
+007220 3150-EXIT.
+007230     EXIT.
+007240*
+007250 3160-SCAN-RESTART-ENTRY.
+007260*
+007270     IF RSRT-ENTRY-DATASRC (RSRT-IDX) = DATASRC
+007280        MOVE RSRT-ENTRY-SEQ (RSRT-IDX) TO RESTART-SEQ-NBR
+007290     END-IF.
+007300*
+007310 3160-EXIT.
+007320     EXIT.
+007330*
+007340*****************************************************************
+007350* 4000-PROCESS-COMMAND - VALIDATE, PREPARE, EXECUTE, COMMIT AND *
+007360* AUDIT ONE SQL COMMAND AGAINST THE CURRENTLY-CONNECTED DATASRC.*
+007370*****************************************************************
+007380 4000-PROCESS-COMMAND.
+007390*
+007400     ADD 1 TO CMD-SEQ-NBR.
+007410*
+007420     IF CMD-SEQ-NBR <= RESTART-SEQ-NBR
+007430        DISPLAY 'STATEMENT ' CMD-SEQ-NBR
+007440                ' SKIPPED - AT OR BEFORE THE RESTART POINT'
+007450        GO TO 4000-EXIT
+007460     END-IF.
+007470*
+007480     ADD 1 TO STMT-ATTEMPTED-CTR.
+007490     MOVE SPACES TO S-SQLCOMMAND-ARR.
+007500     MOVE SQLCMD-TEXT (SQLCMD-IDX) TO S-SQLCOMMAND-ARR.
+007510     MOVE FUNCTION LENGTH(FUNCTION TRIM(S-SQLCOMMAND-ARR))
+007520       TO S-SQLCOMMAND-LEN.
+007530*
+007540     MOVE SPACES TO AUD-PREPARE-SQLERRM AUD-EXECUTE-SQLERRM
+007550                     AUD-COMMIT-SQLERRM.
+007560     MOVE ZERO TO AUD-PREPARE-SQLCODE AUD-EXECUTE-SQLCODE
+007570                  AUD-COMMIT-SQLCODE.
+007580*
+007590     PERFORM 4100-VALIDATE-COMMAND THRU 4100-EXIT.
+007600*
+007610     IF STMT-INVALID
+007620        ADD 1 TO STMT-REJECTED-CTR
+007630        DISPLAY 'STATEMENT ' CMD-SEQ-NBR ' REJECTED - '
+007640                REJECT-REASON
+007650        MOVE 'REJECTED' TO AUD-VALIDATION-RESULT
+007660        PERFORM 4900-WRITE-AUDIT THRU 4900-EXIT
+007670        GO TO 4000-EXIT
+007680     END-IF.
+007690     MOVE 'PASSED' TO AUD-VALIDATION-RESULT.
+007700*
+007710     EXEC SQL START TRANSACTION END-EXEC.
+007720*
+007730     EXEC SQL AT :DATASRC
+007740         PREPARE P1 FROM :S-SQLCOMMAND
+007750     END-EXEC.
+007760*
+007770     MOVE SQLCODE TO AUD-PREPARE-SQLCODE.
+007780     MOVE SQLERRMC TO AUD-PREPARE-SQLERRM.
+007790*
+007800     IF SQLCODE NOT = 0
+007810        ADD 1 TO STMT-FAILED-CTR
+007820        DISPLAY 'PREPARE SQLCODE. ' SQLCODE
+007830        DISPLAY 'PREPARE SQLERRM. ' SQLERRM
+007840        PERFORM 4900-WRITE-AUDIT THRU 4900-EXIT
+007850        GO TO 4000-EXIT
+007860     END-IF.
+007870*
+007880     ADD 1 TO STMT-PREPARED-CTR.
+007890*
+007900     PERFORM 5000-EXECUTE-STATEMENT THRU 5000-EXIT.
+007910*
+007920     MOVE SQLCODE TO AUD-EXECUTE-SQLCODE.
+007930     MOVE SQLERRMC TO AUD-EXECUTE-SQLERRM.
+007940*
+007950     IF SQLCODE NOT = 0
+007960        ADD 1 TO STMT-FAILED-CTR
+007970        DISPLAY 'EXECUTE SQLCODE. ' SQLCODE
+007980        DISPLAY 'EXECUTE SQLERRM. ' SQLERRM
+007990        EXEC SQL ROLLBACK END-EXEC
+008000        PERFORM 4900-WRITE-AUDIT THRU 4900-EXIT
+008010        GO TO 4000-EXIT
+008020     END-IF.
+008030*
+008040     EXEC SQL COMMIT END-EXEC.
+008050*
+008060     MOVE SQLCODE TO AUD-COMMIT-SQLCODE.
+008070     MOVE SQLERRMC TO AUD-COMMIT-SQLERRM.
+008080*
+008090     IF SQLCODE = 0
+008100        ADD 1 TO STMT-COMMITTED-CTR
+008110        PERFORM 4800-WRITE-CHECKPOINT THRU 4800-EXIT
+008120     ELSE
+008130        ADD 1 TO STMT-FAILED-CTR
+008140        DISPLAY 'COMMIT SQLCODE. ' SQLCODE
+008150        DISPLAY 'COMMIT SQLERRM. ' SQLERRM
+008160     END-IF.
+008170*
+008180     PERFORM 4900-WRITE-AUDIT THRU 4900-EXIT.
+008190*
+008200 4000-EXIT.
+008210     EXIT.
+008220*
+008230*****************************************************************
+008240* 4100-VALIDATE-COMMAND - THE LEADING VERB OF S-SQLCOMMAND-ARR  *
+008250* MUST BE ON THE ALLOW-LIST.  WHEN THE ACTIVE DATASRC LOOKS LIKE*
+008260* A PRODUCTION DATA SOURCE, DROP/TRUNCATE ARE BLOCKED OUTRIGHT  *
+008270* AND DELETE IS BLOCKED UNLESS IT CARRIES A WHERE CLAUSE.       *
+008280*****************************************************************
+008290 4100-VALIDATE-COMMAND.
+008300*
+008310     MOVE 'Y' TO STMT-VALID-SW.
+008320     MOVE SPACES TO REJECT-REASON.
+008330*
+008340     MOVE S-SQLCOMMAND-ARR TO CMD-TEXT-UPPER.
+008350     INSPECT CMD-TEXT-UPPER
+008360         CONVERTING 'abcdefghijklmnopqrstuvwxyz'
+008370                 TO 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+008380*
+008390     MOVE SPACES TO CMD-VERB.
+008400     UNSTRING CMD-TEXT-UPPER DELIMITED BY SPACE
+008410         INTO CMD-VERB.
+008420*
+008430     MOVE ZERO TO WHERE-TALLY.
+008432* THE SURROUNDING SPACES ARE REQUIRED SO THIS MATCHES THE WHERE
+008434* KEYWORD ONLY, NOT A TABLE OR COLUMN NAME THAT HAPPENS TO
+008436* CONTAIN THE LETTERS "WHERE" (E.G. ORDERS_SOMEWHERE_TABLE).
+008440     INSPECT CMD-TEXT-UPPER
+008442         TALLYING WHERE-TALLY FOR ALL ' WHERE '.
+008450*
+008460     IF NOT CMD-VERB-PERMITTED
+008470        MOVE 'N' TO STMT-VALID-SW
+008480        STRING 'VERB "' DELIMITED BY SIZE
+008490               FUNCTION TRIM(CMD-VERB) DELIMITED BY SIZE
+008500               '" IS NOT ON THE ALLOW-LIST' DELIMITED BY SIZE
+008510            INTO REJECT-REASON
+008520     ELSE
+008530        IF PROD-DATASRC AND (CMD-VERB-DROP OR CMD-VERB-TRUNCATE)
+008540           MOVE 'N' TO STMT-VALID-SW
+008550           MOVE 'DROP/TRUNCATE BLOCKED ON A PRODUCTION DATASRC'
+008560             TO REJECT-REASON
+008570        ELSE
+008580           IF PROD-DATASRC AND CMD-VERB-DELETE
+008590                          AND WHERE-TALLY = ZERO
+008600              MOVE 'N' TO STMT-VALID-SW
+008610              MOVE 'DELETE WITHOUT WHERE BLOCKED ON PRODUCTION'
+008620                TO REJECT-REASON
+008630           END-IF
+008640        END-IF
+008650     END-IF.
+008660*
+008670     IF CMD-VERB-SELECT
+008680        MOVE 'Y' TO STMT-IS-SELECT-SW
+008690     ELSE
+008700        MOVE 'N' TO STMT-IS-SELECT-SW
+008710     END-IF.
+008720*
+008730 4100-EXIT.
+008740     EXIT.
+008750*
+008760*****************************************************************
+008770* 4800-WRITE-CHECKPOINT - RECORD THE SEQUENCE NUMBER OF THE     *
+008780* LAST STATEMENT SUCCESSFULLY COMMITTED FOR THE ACTIVE DATASRC. *
+008790*****************************************************************
+008800 4800-WRITE-CHECKPOINT.
+008810*
+008820     PERFORM 7000-BUILD-TIMESTAMP THRU 7000-EXIT.
+008830     MOVE DATASRC        TO CKPT-DATASRC.
+008840     MOVE CMD-SEQ-NBR     TO CKPT-LAST-SEQ.
+008850     MOVE TIMESTAMP-WORK TO CKPT-TIMESTAMP.
+008860     WRITE SQLCHKPT-RECORD.
+008870     MOVE CKPT-FILE-STATUS TO IO-CHECK-STATUS.
+008880     MOVE 'SQLCHKPT' TO IO-CHECK-FILENAME.
+008890     PERFORM 9800-CHECK-IO-STATUS THRU 9800-EXIT.
+008900*
+008910 4800-EXIT.
+008920     EXIT.
+008930*
+008940*****************************************************************
+008950* 4900-WRITE-AUDIT - WRITE ONE AUDIT RECORD FOR THE STATEMENT   *
+008960* JUST ATTEMPTED, WHETHER IT WAS REJECTED, FAILED OR COMMITTED. *
+008970*****************************************************************
+008980 4900-WRITE-AUDIT.
+008990*
+009000     PERFORM 7000-BUILD-TIMESTAMP THRU 7000-EXIT.
+009010     MOVE DATASRC          TO AUD-DATASRC.
+009020     MOVE DBUSR            TO AUD-DBUSR.
+009030     MOVE CMD-SEQ-NBR       TO AUD-CMD-SEQ.
+009040     MOVE S-SQLCOMMAND-ARR TO AUD-SQL-TEXT.
+009050     MOVE TIMESTAMP-WORK   TO AUD-TIMESTAMP.
+009060     WRITE SQLAUD-RECORD.
+009070     MOVE AUD-FILE-STATUS TO IO-CHECK-STATUS.
+009080     MOVE 'SQLAUD' TO IO-CHECK-FILENAME.
+009090     PERFORM 9800-CHECK-IO-STATUS THRU 9800-EXIT.
+009100*
+009110 4900-EXIT.
+009120     EXIT.
+009130*
+009140*****************************************************************
+009150* 5000-EXECUTE-STATEMENT - RUN THE STATEMENT JUST PREPARED AS   *
+009160* P1.  SELECT-TYPE COMMANDS ARE RUN AS A CURSOR AND EACH ROW IS *
+009170* WRITTEN TO SQLRPT-FILE; EVERYTHING ELSE IS EXECUTED DIRECTLY. *
+009175* THE FETCH LOOP'S TERMINAL SQLCODE IS SAVED BEFORE CLOSE C1    *
+009177* OVERWRITES SQLCA, SO A REAL FETCH ERROR (ANYTHING OTHER THAN  *
+009179* 100, NORMAL END OF DATA) IS STILL IN SQLCODE ON RETURN.       *
+009180*****************************************************************
+009190 5000-EXECUTE-STATEMENT.
+009200*
+009210     IF STMT-IS-SELECT
+009220        MOVE 100 TO SQLN
+009230        EXEC SQL DESCRIBE P1 INTO SQLDA END-EXEC
+009240        EXEC SQL DECLARE C1 CURSOR FOR P1 END-EXEC
+009250        EXEC SQL OPEN C1 END-EXEC
+009260        IF SQLCODE = 0
+009270           PERFORM 5100-WRITE-RPT-HEADER THRU 5100-EXIT
+009280           PERFORM 5500-FETCH-ROW THRU 5500-EXIT
+009290               UNTIL SQLCODE NOT = 0
+009292           MOVE SQLCODE TO FETCH-SQLCODE-SAVE
+009300           EXEC SQL CLOSE C1 END-EXEC
+009310           IF FETCH-SQLCODE-SAVE = 100
+009320              MOVE 0 TO SQLCODE
+009330           ELSE
+009332              MOVE FETCH-SQLCODE-SAVE TO SQLCODE
+009334           END-IF
+009340        END-IF
+009350     ELSE
+009360        EXEC SQL EXECUTE P1 END-EXEC
+009370     END-IF.
+009380*
+009390 5000-EXIT.
+009400     EXIT.
+009410*
+009420 5100-WRITE-RPT-HEADER.
+009430*
+009440     MOVE CMD-SEQ-NBR TO SEQ-DISPLAY.
+009450     MOVE SQLD TO COLS-DISPLAY.
+009460     MOVE SPACES TO RPT-LINE.
+009470     STRING 'DATASRC=' DELIMITED BY SIZE
+009480            FUNCTION TRIM(DATASRC) DELIMITED BY SIZE
+009490            ' SEQ=' DELIMITED BY SIZE
+009500            SEQ-DISPLAY DELIMITED BY SIZE
+009510            ' COLS=' DELIMITED BY SIZE
+009520            COLS-DISPLAY DELIMITED BY SIZE
+009530         INTO RPT-LINE.
+009540     WRITE SQLRPT-RECORD FROM RPT-LINE.
+009550     MOVE RPT-FILE-STATUS TO IO-CHECK-STATUS.
+009560     MOVE 'SQLRPT' TO IO-CHECK-FILENAME.
+009570     PERFORM 9800-CHECK-IO-STATUS THRU 9800-EXIT.
+009580*
+009590 5100-EXIT.
+009600     EXIT.
+009610*
+009620 5500-FETCH-ROW.
+009630*
+009640     EXEC SQL
+009650        FETCH C1 USING DESCRIPTOR SQLDA
+009660     END-EXEC.
+009670*
+009680     IF SQLCODE = 0
+009690        ADD 1 TO ROW-COUNT-CTR
+009700        MOVE SPACES TO RPT-LINE
+009710        MOVE 1 TO RPT-LINE-POS
+009720        PERFORM 5600-FORMAT-COLUMN THRU 5600-EXIT
+009730            VARYING COL-IDX FROM 1 BY 1 UNTIL COL-IDX > SQLD
+009740        WRITE SQLRPT-RECORD FROM RPT-LINE
+009750        MOVE RPT-FILE-STATUS TO IO-CHECK-STATUS
+009760        MOVE 'SQLRPT' TO IO-CHECK-FILENAME
+009770        PERFORM 9800-CHECK-IO-STATUS THRU 9800-EXIT
+009780     END-IF.
+009790*
+009800 5500-EXIT.
+009810     EXIT.
+009820*
+009830*****************************************************************
+009840* 5600-FORMAT-COLUMN - APPEND ONE FETCHED COLUMN, TREATED AS    *
+009850* CHARACTER DATA, TO THE CURRENT REPORT LINE.  SQLIND IS CHECKED*
+009860* FIRST SINCE SQLDATA DOES NOT POINT AT VALID DATA FOR A NULL.  *
+009870*****************************************************************
+009880 5600-FORMAT-COLUMN.
+009890*
+009900     SET ADDRESS OF IND-BUFFER TO SQLIND (COL-IDX).
+009910     IF IND-BUFFER < ZERO
+009920        IF RPT-LINE-POS < 200
+009930           STRING '<NULL>' DELIMITED BY SIZE
+009940                  ' ' DELIMITED BY SIZE
+009950               INTO RPT-LINE WITH POINTER RPT-LINE-POS
+009960        END-IF
+009970     ELSE
+009980        SET ADDRESS OF COL-BUFFER TO SQLDATA (COL-IDX)
+009990        MOVE SQLLEN (COL-IDX) TO COL-LEN-WORK
+010000        IF COL-LEN-WORK = ZERO OR COL-LEN-WORK > 60
+010010           MOVE 60 TO COL-LEN-WORK
+010020        END-IF
+010030        IF RPT-LINE-POS < 200
+010040           STRING COL-BUFFER (1:COL-LEN-WORK) DELIMITED BY SIZE
+010050                  ' ' DELIMITED BY SIZE
+010060               INTO RPT-LINE WITH POINTER RPT-LINE-POS
+010070        END-IF
+010080     END-IF.
+010090*
+010100 5600-EXIT.
+010110     EXIT.
+010120*
+010130*****************************************************************
+010140* 7000-BUILD-TIMESTAMP - COMMON TIMESTAMP BUILDER FOR THE       *
+010150* AUDIT AND CHECKPOINT RECORDS.                                 *
+010160*****************************************************************
+010170 7000-BUILD-TIMESTAMP.
+010180*
+010190     ACCEPT DATE-WORK FROM DATE YYYYMMDD.
+010200     ACCEPT TIME-WORK FROM TIME.
+010210     MOVE DATE-WORK (1:4) TO TS-YYYY.
+010220     MOVE DATE-WORK (5:2) TO TS-MM.
+010230     MOVE DATE-WORK (7:2) TO TS-DD.
+010240     MOVE TIME-WORK (1:2) TO TS-HH.
+010250     MOVE TIME-WORK (3:2) TO TS-MN.
+010260     MOVE TIME-WORK (5:2) TO TS-SS.
+010270*
+010280 7000-EXIT.
+010290     EXIT.
+010300*
+010310*****************************************************************
+010320* 8000-WRITE-SUMMARY - END-OF-RUN REPORT FOR OPERATIONS REVIEW. *
+010330*****************************************************************
+010340 8000-WRITE-SUMMARY.
+010350*
+010360     OPEN OUTPUT SQLSUMM-FILE.
+010370     MOVE SUMM-FILE-STATUS TO IO-CHECK-STATUS.
+010380     MOVE 'SQLSUMM' TO IO-CHECK-FILENAME.
+010390     PERFORM 9800-CHECK-IO-STATUS THRU 9800-EXIT.
+010400*
+010410     PERFORM 7000-BUILD-TIMESTAMP THRU 7000-EXIT.
+010420     COMPUTE RUN-END-SECONDS = TS-HH * 3600 + TS-MN * 60 + TS-SS.
+010430     IF RUN-END-SECONDS >= RUN-START-SECONDS
+010440        COMPUTE ELAPSED-SECONDS =
+010450           RUN-END-SECONDS - RUN-START-SECONDS
+010460     ELSE
+010470        COMPUTE ELAPSED-SECONDS =
+010480           RUN-END-SECONDS - RUN-START-SECONDS + 86400
+010490     END-IF.
+010500     MOVE ELAPSED-SECONDS TO ELAPSED-DISPLAY.
+010510*
+010520     MOVE SPACES TO SQLSUMM-RECORD.
+010530     MOVE 'TSQL006B  -  END OF RUN SUMMARY' TO SQLSUMM-RECORD.
+010540     WRITE SQLSUMM-RECORD.
+010550     MOVE SUMM-FILE-STATUS TO IO-CHECK-STATUS.
+010560     MOVE 'SQLSUMM' TO IO-CHECK-FILENAME.
+010570     PERFORM 9800-CHECK-IO-STATUS THRU 9800-EXIT.
+010580*
+010590     MOVE SPACES TO SQLSUMM-RECORD.
+010600     STRING 'DATASRC(S) TOUCHED : ' DELIMITED BY SIZE
+010610            DSRC-TOUCHED-LIST DELIMITED BY SIZE
+010620         INTO SQLSUMM-RECORD.
+010630     WRITE SQLSUMM-RECORD.
+010640     MOVE SUMM-FILE-STATUS TO IO-CHECK-STATUS.
+010650     MOVE 'SQLSUMM' TO IO-CHECK-FILENAME.
+010660     PERFORM 9800-CHECK-IO-STATUS THRU 9800-EXIT.
+010670*
+010680     MOVE SPACES TO SQLSUMM-RECORD.
+010690     MOVE STMT-ATTEMPTED-CTR TO CTR-DISPLAY.
+010700     STRING 'STATEMENTS ATTEMPTED : ' DELIMITED BY SIZE
+010710            CTR-DISPLAY DELIMITED BY SIZE
+010720         INTO SQLSUMM-RECORD.
+010730     WRITE SQLSUMM-RECORD.
+010740     MOVE SUMM-FILE-STATUS TO IO-CHECK-STATUS.
+010750     MOVE 'SQLSUMM' TO IO-CHECK-FILENAME.
+010760     PERFORM 9800-CHECK-IO-STATUS THRU 9800-EXIT.
+010770*
+010780     MOVE SPACES TO SQLSUMM-RECORD.
+010790     MOVE STMT-PREPARED-CTR TO CTR-DISPLAY.
+010800     STRING 'STATEMENTS PREPARED  : ' DELIMITED BY SIZE
+010810            CTR-DISPLAY DELIMITED BY SIZE
+010820         INTO SQLSUMM-RECORD.
+010830     WRITE SQLSUMM-RECORD.
+010840     MOVE SUMM-FILE-STATUS TO IO-CHECK-STATUS.
+010850     MOVE 'SQLSUMM' TO IO-CHECK-FILENAME.
+010860     PERFORM 9800-CHECK-IO-STATUS THRU 9800-EXIT.
+010870*
+010880     MOVE SPACES TO SQLSUMM-RECORD.
+010890     MOVE STMT-COMMITTED-CTR TO CTR-DISPLAY.
+010900     STRING 'STATEMENTS COMMITTED : ' DELIMITED BY SIZE
+010910            CTR-DISPLAY DELIMITED BY SIZE
+010920         INTO SQLSUMM-RECORD.
+010930     WRITE SQLSUMM-RECORD.
+010940     MOVE SUMM-FILE-STATUS TO IO-CHECK-STATUS.
+010950     MOVE 'SQLSUMM' TO IO-CHECK-FILENAME.
+010960     PERFORM 9800-CHECK-IO-STATUS THRU 9800-EXIT.
+010970*
+010980     MOVE SPACES TO SQLSUMM-RECORD.
+010990     MOVE STMT-FAILED-CTR TO CTR-DISPLAY.
+011000     STRING 'STATEMENTS FAILED    : ' DELIMITED BY SIZE
+011010            CTR-DISPLAY DELIMITED BY SIZE
+011020         INTO SQLSUMM-RECORD.
+011030     WRITE SQLSUMM-RECORD.
+011040     MOVE SUMM-FILE-STATUS TO IO-CHECK-STATUS.
+011050     MOVE 'SQLSUMM' TO IO-CHECK-FILENAME.
+011060     PERFORM 9800-CHECK-IO-STATUS THRU 9800-EXIT.
+011070*
+011080     MOVE SPACES TO SQLSUMM-RECORD.
+011090     MOVE STMT-REJECTED-CTR TO CTR-DISPLAY.
+011100     STRING 'STATEMENTS REJECTED  : ' DELIMITED BY SIZE
+011110            CTR-DISPLAY DELIMITED BY SIZE
+011120         INTO SQLSUMM-RECORD.
+011130     WRITE SQLSUMM-RECORD.
+011140     MOVE SUMM-FILE-STATUS TO IO-CHECK-STATUS.
+011150     MOVE 'SQLSUMM' TO IO-CHECK-FILENAME.
+011160     PERFORM 9800-CHECK-IO-STATUS THRU 9800-EXIT.
+011170*
+011180     MOVE SPACES TO SQLSUMM-RECORD.
+011190     MOVE ROW-COUNT-CTR TO CTR-DISPLAY.
+011200     STRING 'ROWS FETCHED         : ' DELIMITED BY SIZE
+011210            CTR-DISPLAY DELIMITED BY SIZE
+011220         INTO SQLSUMM-RECORD.
+011230     WRITE SQLSUMM-RECORD.
+011240     MOVE SUMM-FILE-STATUS TO IO-CHECK-STATUS.
+011250     MOVE 'SQLSUMM' TO IO-CHECK-FILENAME.
+011260     PERFORM 9800-CHECK-IO-STATUS THRU 9800-EXIT.
+011270*
+011280     MOVE SPACES TO SQLSUMM-RECORD.
+011290     STRING 'ELAPSED SECONDS      : ' DELIMITED BY SIZE
+011300            ELAPSED-DISPLAY DELIMITED BY SIZE
+011310         INTO SQLSUMM-RECORD.
+011320     WRITE SQLSUMM-RECORD.
+011330     MOVE SUMM-FILE-STATUS TO IO-CHECK-STATUS.
+011340     MOVE 'SQLSUMM' TO IO-CHECK-FILENAME.
+011350     PERFORM 9800-CHECK-IO-STATUS THRU 9800-EXIT.
+011360*
+011370     CLOSE SQLSUMM-FILE.
+011380*
+011390     DISPLAY '***************************************'.
+011400     DISPLAY ' STATEMENTS ATTEMPTED : ' STMT-ATTEMPTED-CTR.
+011410     DISPLAY ' STATEMENTS PREPARED  : ' STMT-PREPARED-CTR.
+011420     DISPLAY ' STATEMENTS COMMITTED : ' STMT-COMMITTED-CTR.
+011430     DISPLAY ' STATEMENTS FAILED    : ' STMT-FAILED-CTR.
+011440     DISPLAY ' STATEMENTS REJECTED  : ' STMT-REJECTED-CTR.
+011450     DISPLAY ' DATASRC(S) TOUCHED   : ' DSRC-TOUCHED-CTR.
+011460     DISPLAY ' ELAPSED SECONDS      : ' ELAPSED-DISPLAY.
+011470     DISPLAY '***************************************'.
+011480*
+011490 8000-EXIT.
+011500     EXIT.
+011510*
+011520*****************************************************************
+011530* 9000-TERMINATE - CLOSE REMAINING OUTPUT FILES.                *
+011540*****************************************************************
+011550 9000-TERMINATE.
+011560*
+011570     IF RPT-FILE-IS-OPEN
+011580        CLOSE SQLRPT-FILE
+011590     END-IF.
+011600     CLOSE SQLAUD-FILE.
+011610     CLOSE SQLCHKPT-FILE.
+011620*
+011630 9000-EXIT.
+011640     EXIT.
+011650*
+011660*****************************************************************
+011670* 9800-CHECK-IO-STATUS - COMMON CHECK USED AFTER EVERY OUTPUT    *
+011680* FILE OPEN AND WRITE IN THIS PROGRAM.  THE AUDIT TRAIL AND      *
+011690* CHECKPOINT FILES ARE THE CORE DELIVERABLE OF THIS PROGRAM, SO  *
+011700* A FAILURE WRITING ANY OUTPUT FILE ABENDS THE RUN RATHER THAN   *
+011710* CONTINUING SILENTLY WITHOUT A TRAIL.  CALLER SETS              *
+011720* IO-CHECK-STATUS AND IO-CHECK-FILENAME BEFORE PERFORMING THIS.  *
+011730*****************************************************************
+011740 9800-CHECK-IO-STATUS.
+011750*
+011760     IF IO-CHECK-STATUS NOT = '00'
+011770        DISPLAY 'I/O ERROR ON ' IO-CHECK-FILENAME
+011780                ' STATUS ' IO-CHECK-STATUS
+011790        MOVE 16 TO RETURN-CODE
+011800        PERFORM 9000-TERMINATE THRU 9000-EXIT
+011810        STOP RUN
+011820     END-IF.
+011830*
+011840 9800-EXIT.
+011850     EXIT.
+011860*
+011870*****************************************************************
+011880* 9810-CHECK-CAPACITY - COMMON CHECK USED BEFORE EVERY TABLE     *
+011890* LOAD IN THIS PROGRAM ADDS AN ENTRY TO SQLCMD-TABLE, DSRC-TABLE *
+011900* OR RSRT-TABLE.  A CONTROL FILE WITH MORE RECORDS THAN THE      *
+011910* TABLE'S OCCURS MAXIMUM WOULD OTHERWISE BE WRITTEN PAST THE END *
+011920* OF THE TABLE, CORRUPTING ADJACENT WORKING-STORAGE.  CALLER     *
+011930* SETS CAP-CHECK-COUNT, CAP-CHECK-MAX AND CAP-CHECK-TABLE BEFORE *
+011940* PERFORMING THIS, BEFORE THE ADD 1 TO THE TABLE'S COUNT.       *
+011950*****************************************************************
+011960 9810-CHECK-CAPACITY.
+011970*
+011980     IF CAP-CHECK-COUNT >= CAP-CHECK-MAX
+011990        DISPLAY CAP-CHECK-TABLE ' TABLE IS FULL AT '
+012000                CAP-CHECK-MAX ' ENTRIES - RUN ABENDED'
+012010        MOVE 16 TO RETURN-CODE
+012020        PERFORM 9000-TERMINATE THRU 9000-EXIT
+012030        STOP RUN
+012040     END-IF.
+012050*
+012060 9810-EXIT.
+012070     EXIT.
+012080*
+012090*****************************************************************
+012100* 9999-EXIT - SET A RETURN-CODE THE CALLING JCL STEP CAN BRANCH *
+012110* ON AND STOP THE RUN.                                          *
+012120*    0  - CLEAN COMPLETION, NOTHING REJECTED OR FAILED.         *
+012130*    4  - COMPLETED, BUT ONE OR MORE STATEMENTS WERE REJECTED   *
+012140*         BY THE ALLOW-LIST VALIDATION.                         *
+012150*    8  - COULD NOT CONNECT TO ANY DATASRC IN THE LIST.         *
+012160*   12  - CONNECTED, BUT ONE OR MORE STATEMENTS FAILED AT       *
+012170*         PREPARE, EXECUTE OR COMMIT TIME, OR A CONNECT TO ONE  *
+012180*         OF SEVERAL DATASRC ENTRIES FAILED.                    *
+012190*   16  - A FATAL I/O ERROR OCCURRED ON AN OUTPUT FILE, A      *
+012200*         CONTROL FILE EXCEEDED ITS IN-MEMORY TABLE CAPACITY,   *
+012210*         OR SQLCMDS-FILE COULD NOT BE OPENED.                 *
+012220*****************************************************************
+012230 9999-EXIT.
+012240*
+012250     EVALUATE TRUE
+012260        WHEN DSRC-TOUCHED-CTR = ZERO
+012270             MOVE 8 TO RETURN-CODE
+012280        WHEN CONNECT-FAILURE-OCCURRED OR STMT-FAILED-CTR > ZERO
+012290             MOVE 12 TO RETURN-CODE
+012300        WHEN STMT-REJECTED-CTR > ZERO
+012310             MOVE 4 TO RETURN-CODE
+012320        WHEN OTHER
+012330             MOVE 0 TO RETURN-CODE
+012340     END-EVALUATE.
+012350*
+012360     STOP RUN.
